@@ -1,40 +1,1009 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RECURSIVE.
+       AUTHOR. PAYROLL SYSTEMS - SSN UTILITIES.
+       DATE-WRITTEN. 04/12/1995.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                      *
+      *----------------------------------------------------------*
+      * DATE       INIT  DESCRIPTION                               *
+      * 04/12/1995 JKL   ORIGINAL - INTERACTIVE CHECK DIGIT        *
+      *                  CALCULATOR FOR SWEDISH PERSONNUMMER.      *
+      * 08/09/2026 RPK   ADDED BATCH FILE MODE - READS A SEQUENTIAL*
+      *                  FILE OF 9-DIGIT PREFIXES FROM HR ONBOARD- *
+      *                  ING FEEDS AND WRITES THE COMPLETED 10-    *
+      *                  DIGIT PERSONNUMMER TO AN OUTPUT FILE.     *
+      * 08/09/2026 RPK   ADDED REVERSE VALIDATION MODE FOR FULL    *
+      *                  10-DIGIT PERSONNUMMER AGAINST THE CHECK   *
+      *                  DIGIT MATH.                                *
+      * 08/09/2026 RPK   ADDED BIRTH DATE VALIDATION ON THE FIRST   *
+      *                  6 DIGITS OF THE PREFIX, WITH SAMORDNINGS-  *
+      *                  NUMMER (COORDINATION NUMBER) DETECTION.    *
+      * 08/09/2026 RPK   ADDED CENTURY-AWARE 12-DIGIT LONG FORM     *
+      *                  OUTPUT AND '+' SHORT-FORM SEPARATOR FOR    *
+      *                  PERSONS OVER 100 YEARS OLD.                *
+      * 08/09/2026 RPK   SSNOUT RECORDS WERE COMING OUT EMPTY -     *
+      *                  THE SEPARATOR BYTES IN OUTPUT-RECORD WERE  *
+      *                  NEVER ACTUALLY SET TO SPACE AFTER OPEN,    *
+      *                  LEAVING LOW-VALUES IN THE RECORD THAT ARE  *
+      *                  REJECTED ON WRITE (FILE STATUS 71).        *
+      *                  RECORD IS NOW SPACE-FILLED BEFORE THE      *
+      *                  WRITE LOOP.                                *
+      * 08/09/2026 RPK   REJECTED ENTRIES NOW APPEND TO AUDITLOG    *
+      *                  (DATE, TIME, SOURCE, REASON, VALUE) SO A   *
+      *                  BAD RECORD LEAVES SOMETHING TO RE-KEY FROM *
+      *                  INSTEAD OF JUST BUMPING FAILCOUNT.         *
+      * 08/09/2026 RPK   ADDED END-OF-RUN SUMMARY REPORT (COUNTS    *
+      *                  PROCESSED/FAILED, START/END TIME) FOR THE  *
+      *                  DAILY PROCESSING LOG.  ALSO CORRECTED      *
+      *                  AUDIT-TIME, WHICH WAS TOO NARROW TO HOLD   *
+      *                  THE FULL HHMMSSHH FROM ACCEPT FROM TIME    *
+      *                  AND WAS SILENTLY LOSING THE HOUR DIGITS.   *
+      * 08/09/2026 RPK   ADDED MASTER REGISTRY (REGISTRY) OF ISSUED *
+      *                  PERSONNUMMER SO THE SAME NUMBER IS NEVER   *
+      *                  HANDED OUT TWICE, IN BATCH OR INTERACTIVE  *
+      *                  CALCULATE MODE.  LOADED INTO MEMORY ONCE   *
+      *                  AT STARTUP AND APPENDED TO AS NEW NUMBERS  *
+      *                  ARE ISSUED.                                *
+      * 08/09/2026 RPK   RAISED THE INTERACTIVE RETRY LIMIT FROM A  *
+      *                  HARDCODED 4 TO A CONFIGURABLE MAX-RETRY-   *
+      *                  COUNT (DEFAULT 10), PROMPTED FOR AT START  *
+      *                  OF RUN. WIDENED FAILCOUNT TO PIC 9(2) TO   *
+      *                  MATCH.                                     *
+      * 08/09/2026 RPK   ADDED BATCHCKPT RESTART CHECKPOINT FOR     *
+      *                  BATCH-PROCESS SO A LARGE RUN INTERRUPTED   *
+      *                  PARTWAY THROUGH PREFIXIN CAN BE RESTARTED  *
+      *                  FROM THE LAST RECORD COMPLETED INSTEAD OF  *
+      *                  FROM THE BEGINNING.  SSNOUT IS REOPENED    *
+      *                  WITH EXTEND RATHER THAN OUTPUT WHENEVER A  *
+      *                  CHECKPOINT IS FOUND SO PRIOR OUTPUT IS NOT *
+      *                  LOST ON RESTART.                           *
+      * 08/09/2026 RPK   ADDED (L)OOKUP RUN MODE SO HR CAN CHECK     *
+      *                  WHETHER A GIVEN PERSONNUMMER IS ALREADY ON *
+      *                  FILE IN REGISTRY WITHOUT RUNNING IT        *
+      *                  THROUGH CALCULATE OR VALIDATE.             *
+      * 08/09/2026 RPK   LOOKUP NOW ALSO TAKES A 9-DIGIT PREFIX AND *
+      *                  LISTS EVERY PERSONNUMMER ON FILE FOR IT,   *
+      *                  NOT JUST AN EXACT 10-DIGIT MATCH.  A BAD   *
+      *                  LOOKUP ENTRY NOW AUDITS LIKE ANY OTHER     *
+      *                  REJECTED INPUT INSTEAD OF JUST A MESSAGE.  *
+      *                  ADDED A ONE-TIME OPERATOR WARNING WHEN     *
+      *                  REGISTRY-TABLE HITS ITS 2000-ENTRY CAP,    *
+      *                  SINCE DUPLICATE AND LOOKUP CHECKING BOTH   *
+      *                  SILENTLY STOP COVERING NEW ENTRIES PAST    *
+      *                  THAT POINT.  BATCHCKPT NOW ALSO CARRIES    *
+      *                  THE WRITE/PROCESSED/FAILED TALLIES SO A    *
+      *                  RESTARTED RUN'S SUMMARY COVERS THE WHOLE   *
+      *                  FILE, NOT JUST THE RESUMED SEGMENT, AND    *
+      *                  THE SKIPPED COUNT ON A LARGE BATCH NO      *
+      *                  LONGER WRAPS PAST 99.  EVERY WRITE TO      *
+      *                  SSNOUT, AUDITLOG, REGISTRY, AND BATCHCKPT  *
+      *                  NOW CHECKS ITS FILE STATUS AFTERWARD.      *
+      * 08/09/2026 RPK   ADDED AN OVER-100-YEARS-OLD OVERRIDE TO    *
+      *                  INTERACTIVE CALCULATE ENTRY SO THE '+'    *
+      *                  SHORT-FORM SEPARATOR CAN ACTUALLY BE      *
+      *                  PRODUCED - A 2-DIGIT BIRTH YEAR ALONE     *
+      *                  CANNOT TELL A RECENT CENTURY FROM ONE 100 *
+      *                  YEARS EARLIER.  BATCH MODE HAS NO OPERATOR*
+      *                  TO ASK SO IT STILL ASSUMES UNDER 100.     *
+      *                  WIDENED REJECT-REASON/AUDIT-REASON TO     *
+      *                  PIC X(25); SOME REJECT REASON TEXT WAS    *
+      *                  24 CHARACTERS AND WAS GETTING TRUNCATED   *
+      *                  MID-WORD IN AUDITLOG.  SSNOUT NOW ALSO    *
+      *                  CARRIES A SAMORDNINGSNUMMER FLAG SINCE    *
+      *                  BATCH RUNS HAVE NO OPERATOR TO SEE THE    *
+      *                  INTERACTIVE-MODE NOTE.  LOOKUP MODE NOW   *
+      *                  COUNTS A SUCCESSFUL HIT TOWARD THE        *
+      *                  END-OF-RUN PROCESSED TOTAL.               *
+      *----------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREFIX-FILE ASSIGN TO "PREFIXIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PREFIX-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "SSNOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT REGISTRY-FILE ASSIGN TO "REGISTRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGISTRY-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PREFIX-FILE.
+       01  PREFIX-RECORD-IN            PIC 9(9).
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           03  PREFIX-OUT              PIC 9(9).
+           03  FILLER                  PIC X(1).
+           03  PERSONNUMMER-OUT        PIC 9(10).
+           03  FILLER                  PIC X(1).
+           03  LONGFORM-OUT            PIC 9(12).
+           03  FILLER                  PIC X(1).
+           03  SAMORDNING-FLAG-OUT     PIC X(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           03  AUDIT-DATE              PIC 9(8).
+           03  FILLER                  PIC X(1).
+           03  AUDIT-TIME              PIC 9(8).
+           03  FILLER                  PIC X(1).
+           03  AUDIT-SOURCE            PIC X(1).
+           03  FILLER                  PIC X(1).
+           03  AUDIT-REASON            PIC X(25).
+           03  FILLER                  PIC X(1).
+           03  AUDIT-VALUE             PIC X(10).
+       FD  REGISTRY-FILE.
+       01  REGISTRY-RECORD-IN          PIC 9(10).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CHECKPOINT-READ-COUNT      PIC 9(6).
+           03  CHECKPOINT-WRITE-COUNT     PIC 9(6).
+           03  CHECKPOINT-PROCESSED-COUNT PIC 9(6).
+           03  CHECKPOINT-FAILED-COUNT    PIC 9(6).
        WORKING-STORAGE SECTION.
         01 PERSNUMB.
            03 NUMB PIC 9(1) VALUE 0 OCCURS 9.
+        01 PERSNUMB-DATE REDEFINES PERSNUMB.
+           03 PN-YY PIC 9(2).
+           03 PN-MM PIC 9(2).
+           03 PN-DD PIC 9(2).
+           03 PN-SERIAL PIC 9(3).
         01 CALCSUM PIC S9(3).
         01 KEEPRUN PIC X VALUE 'Y'.
         01 TEMP.
           03 TEM PIC 9(2) OCCURS 2 VALUE ZERO.
         01 I PIC 9(2) VALUE 1.
         01 PERSONNUMMER PIC 9(10) VALUE 0.
-        01 FAILCOUNT PIC 9 VALUE 0.
+        01 FAILCOUNT PIC 9(2) VALUE 0.
+      
+      *---------------------------------------------------------*
+      * RUN-MODE CONTROLS - ADDED FOR BATCH FILE PROCESSING      *
+      *---------------------------------------------------------*
+        01 RUN-MODE PIC X VALUE 'I'.
+           88 RUN-MODE-BATCH VALUE 'B'.
+           88 RUN-MODE-LOOKUP VALUE 'L'.
+        01 PREFIX-FILE-STATUS PIC X(2) VALUE '00'.
+        01 OUTPUT-FILE-STATUS PIC X(2) VALUE '00'.
+        01 BATCH-EOF-SWITCH PIC X VALUE 'N'.
+           88 BATCH-EOF VALUE 'Y'.
+        01 BATCH-READ-COUNT PIC 9(6) VALUE 0.
+        01 BATCH-WRITE-COUNT PIC 9(6) VALUE 0.
+
+      *---------------------------------------------------------*
+      * REJECT AUDIT TRAIL - ADDED SO A REJECTED ENTRY LEAVES A  *
+      * RECORD OF WHAT WAS ACTUALLY KEYED OR READ INSTEAD OF     *
+      * JUST BUMPING FAILCOUNT AND BEING LOST.  REJECT-REASON    *
+      * AND REJECT-VALUE ARE SET BY THE CALLER IMMEDIATELY       *
+      * BEFORE PERFORM WRITE-AUDIT-RECORD.                       *
+      *---------------------------------------------------------*
+        01 AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+        01 REJECT-REASON PIC X(25) VALUE SPACES.
+        01 REJECT-VALUE PIC X(10) VALUE SPACES.
+
+      *---------------------------------------------------------*
+      * END-OF-RUN SUMMARY REPORT - COUNTS EVERY PERSONNUMMER    *
+      * SUCCESSFULLY COMPLETED OR VALIDATED AND EVERY ENTRY      *
+      * REJECTED FOR THE WHOLE RUN (UNLIKE FAILCOUNT, WHICH IS   *
+      * RESET ON EACH SUCCESSFUL INTERACTIVE ENTRY), PLUS THE    *
+      * RUN'S START AND END TIME, FOR THE DAILY PROCESSING LOG.  *
+      *---------------------------------------------------------*
+        01 RUN-START-DATE PIC 9(8) VALUE 0.
+        01 RUN-START-TIME PIC 9(8) VALUE 0.
+        01 RUN-END-DATE PIC 9(8) VALUE 0.
+        01 RUN-END-TIME PIC 9(8) VALUE 0.
+        01 TOTAL-PROCESSED-COUNT PIC 9(6) VALUE 0.
+        01 TOTAL-FAILED-COUNT PIC 9(6) VALUE 0.
+
+      *---------------------------------------------------------*
+      * CALCULATE/VALIDATE FUNCTION SELECT - ADDED FOR REVERSE   *
+      * VALIDATION MODE AGAINST PARTNER-SUPPLIED PERSONNUMMER.   *
+      *---------------------------------------------------------*
+        01 ENTRY-FUNCTION PIC X VALUE 'C'.
+           88 FUNCTION-VALIDATE VALUE 'V'.
+        01 FULLNUMMER.
+           03 FULLPREFIX.
+              05 FNUMB PIC 9(1) OCCURS 9.
+           03 FULL-CHECK-DIGIT PIC 9(1).
+        01 COMPUTED-CHECK-DIGIT PIC 9(1) VALUE 0.
+        01 VALIDATE-QUOTIENT PIC 9(10) VALUE 0.
+
+      *---------------------------------------------------------*
+      * BIRTH DATE VALIDATION - ADDED SO OBVIOUSLY BOGUS PREFIXES*
+      * (BAD MONTH, BAD DAY) DO NOT SAIL THROUGH TO A VALID-      *
+      * LOOKING 10-DIGIT RESULT.  SAMORDNINGSNUMMER (COORDINATION *
+      * NUMBER) PREFIXES - DAY OF BIRTH PLUS 60 - ARE ACCEPTED    *
+      * BUT FLAGGED SEPARATELY FROM ORDINARY BIRTHDATES.          *
+      *---------------------------------------------------------*
+        01 DATE-VALID-SWITCH PIC X VALUE 'Y'.
+           88 DATE-IS-VALID VALUE 'Y'.
+        01 SAMORDNING-SWITCH PIC X VALUE 'N'.
+           88 IS-SAMORDNINGSNUMMER VALUE 'Y'.
+        01 ADJ-DD PIC 9(2) VALUE 0.
+        01 MAX-DAY PIC 9(2) VALUE 0.
+        01 LEAP-QUOT PIC 9(2) VALUE 0.
+        01 LEAP-REM PIC 9(2) VALUE 0.
+        01 DAYS-IN-MONTH-TABLE.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 28.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 30.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 30.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 30.
+           03 FILLER PIC 9(2) VALUE 31.
+           03 FILLER PIC 9(2) VALUE 30.
+           03 FILLER PIC 9(2) VALUE 31.
+        01 DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-TABLE
+                                     PIC 9(2) OCCURS 12.
+
+      *---------------------------------------------------------*
+      * CENTURY-AWARE LONG FORM - ADDED SO TWO PEOPLE BORN 100    *
+      * YEARS APART WITH THE SAME YYMMDD-NNNN ARE NOT INDISTIN-   *
+      * GUISHABLE IN OUR OUTPUT.  CENTURY IS INFERRED BY COMPARING*
+      * THE EMBEDDED YY AGAINST TODAY'S DATE, WHICH BY ITSELF CAN *
+      * ONLY EVER RESOLVE TO AN AGE OF 0-99 - A 2-DIGIT BIRTH YEAR*
+      * IS AMBIGUOUS BETWEEN "RECENT" AND "100 YEARS EARLIER" AND *
+      * NOTHING IN THE PREFIX SAYS WHICH ONE IS MEANT.  OVER-100- *
+      * SWITCH LETS THE OPERATOR BREAK THAT TIE FOR INTERACTIVE   *
+      * CALCULATE ENTRIES SO THE '+' SHORT-FORM SEPARATOR IS      *
+      * ACTUALLY REACHABLE.                                       *
+      *---------------------------------------------------------*
+        01 TODAY-DATE PIC 9(8) VALUE 0.
+        01 TODAY-DATE-PARTS REDEFINES TODAY-DATE.
+           03 TODAY-CC PIC 9(2).
+           03 TODAY-YY PIC 9(2).
+           03 TODAY-MM PIC 9(2).
+           03 TODAY-DD PIC 9(2).
+        01 BIRTH-CENTURY PIC 9(2) VALUE 0.
+        01 BIRTH-CCYY PIC 9(4) VALUE 0.
+        01 TODAY-CCYY PIC 9(4) VALUE 0.
+        01 AGE-YEARS PIC 9(3) VALUE 0.
+        01 LONGFORM-PERSONNUMMER.
+           03 LF-CENTURY PIC 9(2).
+           03 LF-YY PIC 9(2).
+           03 LF-MM PIC 9(2).
+           03 LF-DD PIC 9(2).
+           03 LF-SERIAL PIC 9(4).
+        01 LONGFORM-QUOTIENT PIC 9(8) VALUE 0.
+        01 SHORTFORM-DISPLAY.
+           03 SF-YYMMDD PIC 9(6).
+           03 SF-SEP PIC X VALUE '-'.
+           03 SF-SERIAL PIC 9(4).
+        01 SHOW-LONGFORM-SWITCH PIC X VALUE 'N'.
+           88 SHOW-LONGFORM VALUE 'Y'.
+        01 OVER-100-SWITCH PIC X VALUE 'N'.
+           88 PERSON-OVER-100 VALUE 'Y'.
+
+      *---------------------------------------------------------*
+      * MASTER REGISTRY - DUPLICATE-ISSUANCE CHECK.  EVERY       *
+      * PERSONNUMMER THIS PROGRAM HAS EVER CALCULATED (BATCH OR  *
+      * INTERACTIVE CALCULATE MODE) IS APPENDED TO REGISTRY SO   *
+      * IT IS NOT HANDED OUT A SECOND TIME.  THE FILE IS LOADED  *
+      * INTO REGISTRY-TABLE ONCE AT STARTUP AND CHECKED IN       *
+      * MEMORY; VALIDATE MODE DOES NOT ISSUE A NEW NUMBER SO IT  *
+      * IS NOT CHECKED OR REGISTERED.                            *
+      *---------------------------------------------------------*
+        01 REGISTRY-FILE-STATUS PIC X(2) VALUE '00'.
+        01 REGISTRY-EOF-SWITCH PIC X VALUE 'N'.
+           88 REGISTRY-EOF VALUE 'Y'.
+        01 REGISTRY-ENTRY-COUNT PIC 9(5) VALUE 0.
+        01 REGISTRY-TABLE.
+           03 REGISTRY-ENTRY PIC 9(10) OCCURS 2000 VALUE 0.
+        01 REGISTRY-SUBSCRIPT PIC 9(5) VALUE 0.
+        01 DUPLICATE-SWITCH PIC X VALUE 'N'.
+           88 IS-DUPLICATE VALUE 'Y'.
+        01 REGISTRY-FULL-SWITCH PIC X VALUE 'N'.
+           88 REGISTRY-TABLE-FULL VALUE 'Y'.
+
+      *---------------------------------------------------------*
+      * LOOKUP-MODE WORK AREAS - LOOKUP-INPUT IS KEPT ALPHA-     *
+      * NUMERIC SO A 9-DIGIT PREFIX (LEFT-JUSTIFIED BY ACCEPT,   *
+      * LEAVING THE 10TH BYTE BLANK) CAN BE TOLD APART FROM A    *
+      * FULL 10-DIGIT PERSONNUMMER.  PREFIX-SEARCH COMPARES ONLY *
+      * THE FIRST 9 DIGITS OF EACH REGISTRY-TABLE ENTRY AGAINST  *
+      * THE SUPPLIED PREFIX AND LISTS EVERY MATCH.               *
+      *---------------------------------------------------------*
+        01 LOOKUP-INPUT PIC X(10) VALUE SPACES.
+        01 LOOKUP-PREFIX PIC 9(9) VALUE 0.
+        01 LOOKUP-ENTRY-PREFIX PIC 9(9) VALUE 0.
+        01 LOOKUP-MATCH-COUNT PIC 9(5) VALUE 0.
+
+      *---------------------------------------------------------*
+      * RETRY LIMIT - HOW MANY BAD ENTRIES IN A ROW INTERACTIVE  *
+      * MODE WILL TOLERATE BEFORE GIVING UP.  DEFAULTS TO 10 BUT *
+      * CAN BE RAISED OR LOWERED AT THE START-OF-RUN PROMPT FOR  *
+      * SHOPS THAT WANT A DIFFERENT TOLERANCE.                   *
+      *---------------------------------------------------------*
+        01 MAX-RETRY-COUNT PIC 9(2) VALUE 10.
+        01 RETRY-OVERRIDE PIC 9(2) VALUE 0.
+
+      *---------------------------------------------------------*
+      * BATCH CHECKPOINT - BATCHCKPT HOLDS THE READ COUNT OF THE *
+      * LAST INPUT RECORD PROCESSED BY AN UNFINISHED BATCH RUN,  *
+      * PLUS THE RUNNING WRITE/PROCESSED/FAILED TALLIES AS OF    *
+      * THAT RECORD.  ON STARTUP, BATCH-PROCESS SKIPS PAST THAT  *
+      * MANY PREFIXIN RECORDS WITHOUT REPROCESSING THEM AND      *
+      * RESTORES THE TALLIES, SO A LARGE RUN THAT WAS            *
+      * INTERRUPTED CAN BE RESTARTED FROM WHERE IT LEFT OFF      *
+      * WITH THE BATCH COMPLETE MESSAGE AND END-OF-RUN SUMMARY   *
+      * STILL REFLECTING THE WHOLE FILE, NOT JUST THE RESUMED    *
+      * SEGMENT.  ON A MULTI-THOUSAND RECORD FILE, REWRITING     *
+      * BATCHCKPT AFTER EVERY SINGLE RECORD IS A LOT OF OPENS    *
+      * AND CLOSES TO BUY VERY LITTLE EXTRA SAFETY, SO THE       *
+      * CHECKPOINT IS ONLY REWRITTEN ONCE PER CHECKPOINT-        *
+      * INTERVAL RECORDS (A RESTART CAN THEREFORE REPROCESS UP   *
+      * TO ONE INTERVAL'S WORTH OF RECORDS, WHICH IS HARMLESS    *
+      * SINCE DUPLICATE-CHECK CATCHES ANY RE-ISSUED NUMBER).     *
+      * THE CHECKPOINT IS CLEARED TO ZERO ONCE THE RUN REACHES   *
+      * END OF FILE.                                             *
+      *---------------------------------------------------------*
+        01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+        01 CHECKPOINT-RESTART-COUNT PIC 9(6) VALUE 0.
+        01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+        01 CHECKPOINT-MOD-QUOT PIC 9(6) VALUE 0.
+        01 CHECKPOINT-MOD-REM PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
-       MENU SECTION.
-             INITIALIZE PERSNUMB, CALCSUM, PERSONNUMMER
+      *---------------------------------------------------------*
+      * PROGRAM-START - ASKS ONCE WHETHER THIS RUN IS A SINGLE   *
+      * INTERACTIVE SESSION AT A TERMINAL OR AN UNATTENDED BATCH *
+      * RUN AGAINST A PREFIX FILE, THEN DISPATCHES ACCORDINGLY.  *
+      *---------------------------------------------------------*
+       PROGRAM-START SECTION.
+             DISPLAY 'SWEDISH PERSONNUMMER CHECK DIGIT CALCULATOR'
+             ACCEPT RUN-START-DATE FROM DATE YYYYMMDD
+             ACCEPT RUN-START-TIME FROM TIME
+             OPEN EXTEND AUDIT-FILE
+             IF AUDIT-FILE-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-FILE
+             END-IF
+             PERFORM LOAD-REGISTRY
+             DISPLAY 'MAX RETRIES BEFORE GIVING UP? (BLANK = DEFAULT '
+                MAX-RETRY-COUNT ')'
+             ACCEPT RETRY-OVERRIDE
+             IF RETRY-OVERRIDE NUMERIC AND RETRY-OVERRIDE > 0
+                MOVE RETRY-OVERRIDE TO MAX-RETRY-COUNT
+             END-IF
+             DISPLAY 'RUN IN (I)NTERACTIVE, (B)ATCH, OR (L)OOKUP MODE? '
+             ACCEPT RUN-MODE
+             IF RUN-MODE-BATCH
+                PERFORM BATCH-PROCESS
+                PERFORM 001-EXIT
+             ELSE
+                IF RUN-MODE-LOOKUP
+                   PERFORM LOOKUP-MODE
+                ELSE
+                   PERFORM INTERACTIVE-ENTRY
+                END-IF
+       .
+
+      *---------------------------------------------------------*
+      * LOOKUP-MODE - MAINTENANCE/LOOKUP MODE.  CHECKS A SUPPLIED*
+      * 9-DIGIT PREFIX OR FULL 10-DIGIT PERSONNUMMER AGAINST     *
+      * REGISTRY-TABLE (THE SAME MASTER REGISTRY USED BY         *
+      * DUPLICATE-CHECK) AND REPORTS WHETHER IT HAS EVER BEEN    *
+      * ISSUED BY THIS SYSTEM, WITHOUT RUNNING ANY CHECK-DIGIT   *
+      * MATH OR ISSUING A NEW NUMBER.  A 9-DIGIT PREFIX LISTS    *
+      * EVERY PERSONNUMMER ON FILE THAT WAS ISSUED FOR IT.       *
+      *---------------------------------------------------------*
+       LOOKUP-MODE SECTION.
+           DISPLAY 'ENTER 9 DIGIT PREFIX OR 10 DIGIT PERSONNUMMER '
+              'TO LOOK UP: '
+           MOVE SPACES TO LOOKUP-INPUT
+           ACCEPT LOOKUP-INPUT
+           MOVE 0 TO LOOKUP-MATCH-COUNT
+           IF LOOKUP-INPUT(10:1) = SPACE
+              IF LOOKUP-INPUT(1:9) IS NUMERIC
+                 MOVE LOOKUP-INPUT(1:9) TO LOOKUP-PREFIX
+                 PERFORM PREFIX-SEARCH
+                 IF LOOKUP-MATCH-COUNT = 0
+                    DISPLAY 'NOT ON FILE.'
+                 ELSE
+                    ADD 1 TO TOTAL-PROCESSED-COUNT
+                 END-IF
+              ELSE
+                 ADD 1 TO FAILCOUNT
+                 ADD 1 TO TOTAL-FAILED-COUNT
+                 MOVE 'NON-NUMERIC LOOKUP INPUT' TO REJECT-REASON
+                 MOVE LOOKUP-INPUT TO REJECT-VALUE
+                 PERFORM WRITE-AUDIT-RECORD
+                 IF FAILCOUNT > MAX-RETRY-COUNT
+                    DISPLAY 'I GIVE UP'
+                    PERFORM 001-EXIT
+                 ELSE
+                    DISPLAY 'PLEASE ENTER A 9 OR 10 DIGIT NUMBER ONLY.'
+                 END-IF
+              END-IF
+           ELSE
+              IF LOOKUP-INPUT IS NUMERIC
+                 MOVE LOOKUP-INPUT TO PERSONNUMMER
+                 PERFORM DUPLICATE-CHECK
+                 IF IS-DUPLICATE
+                    DISPLAY 'ON FILE - THIS PERSONNUMMER HAS BEEN '
+                       'ISSUED.'
+                    ADD 1 TO TOTAL-PROCESSED-COUNT
+                 ELSE
+                    DISPLAY 'NOT ON FILE.'
+                 END-IF
+              ELSE
+                 ADD 1 TO FAILCOUNT
+                 ADD 1 TO TOTAL-FAILED-COUNT
+                 MOVE 'NON-NUMERIC LOOKUP INPUT' TO REJECT-REASON
+                 MOVE LOOKUP-INPUT TO REJECT-VALUE
+                 PERFORM WRITE-AUDIT-RECORD
+                 IF FAILCOUNT > MAX-RETRY-COUNT
+                    DISPLAY 'I GIVE UP'
+                    PERFORM 001-EXIT
+                 ELSE
+                    DISPLAY 'PLEASE ENTER A 9 OR 10 DIGIT NUMBER ONLY.'
+                 END-IF
+              END-IF
+           END-IF
+           DISPLAY 'LOOK UP ANOTHER PERSONNUMMER? N/OTHER'
+           ACCEPT KEEPRUN
+           IF KEEPRUN = 'N'
+              PERFORM 001-EXIT
+           ELSE
+              PERFORM LOOKUP-MODE
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * PREFIX-SEARCH - SCANS REGISTRY-TABLE FOR EVERY ENTRY     *
+      * WHOSE FIRST 9 DIGITS MATCH LOOKUP-PREFIX AND DISPLAYS    *
+      * EACH FULL PERSONNUMMER FOUND.  LOOKUP-MATCH-COUNT IS     *
+      * LEFT AT THE NUMBER OF MATCHES SO THE CALLER CAN REPORT   *
+      * "NOT ON FILE" WHEN THE PREFIX HAS NEVER BEEN ISSUED.     *
+      *---------------------------------------------------------*
+       PREFIX-SEARCH SECTION.
+           MOVE 1 TO REGISTRY-SUBSCRIPT
+           PERFORM UNTIL REGISTRY-SUBSCRIPT > REGISTRY-ENTRY-COUNT
+              DIVIDE REGISTRY-ENTRY(REGISTRY-SUBSCRIPT) BY 10
+                 GIVING LOOKUP-ENTRY-PREFIX
+              IF LOOKUP-ENTRY-PREFIX = LOOKUP-PREFIX
+                 DISPLAY 'ON FILE - '
+                    REGISTRY-ENTRY(REGISTRY-SUBSCRIPT)
+                 ADD 1 TO LOOKUP-MATCH-COUNT
+              END-IF
+              ADD 1 TO REGISTRY-SUBSCRIPT
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------*
+      * LOAD-REGISTRY - READS THE MASTER REGISTRY OF PREVIOUSLY  *
+      * ISSUED PERSONNUMMER INTO REGISTRY-TABLE ONCE AT STARTUP, *
+      * THEN LEAVES THE FILE OPEN FOR EXTEND SO NEWLY ISSUED     *
+      * NUMBERS CAN BE APPENDED AS THE RUN PROGRESSES.  IF THE   *
+      * TABLE FILLS, FURTHER ENTRIES ARE STILL WRITTEN TO THE    *
+      * FILE BUT ARE NO LONGER CHECKED IN MEMORY.                *
+      *---------------------------------------------------------*
+       LOAD-REGISTRY SECTION.
+           OPEN INPUT REGISTRY-FILE
+           IF REGISTRY-FILE-STATUS = '00'
+              READ REGISTRY-FILE
+                 AT END MOVE 'Y' TO REGISTRY-EOF-SWITCH
+              END-READ
+              PERFORM UNTIL REGISTRY-EOF
+                 IF REGISTRY-ENTRY-COUNT < 2000
+                    ADD 1 TO REGISTRY-ENTRY-COUNT
+                    MOVE REGISTRY-RECORD-IN
+                       TO REGISTRY-ENTRY(REGISTRY-ENTRY-COUNT)
+                 ELSE
+                    IF NOT REGISTRY-TABLE-FULL
+                       DISPLAY 'WARNING: REGISTRY-TABLE IS FULL AT '
+                          '2000 ENTRIES - REMAINING REGISTRY '
+                          'RECORDS WILL NOT BE CHECKED IN MEMORY.'
+                       MOVE 'Y' TO REGISTRY-FULL-SWITCH
+                    END-IF
+                 END-IF
+                 READ REGISTRY-FILE
+                    AT END MOVE 'Y' TO REGISTRY-EOF-SWITCH
+                 END-READ
+              END-PERFORM
+              CLOSE REGISTRY-FILE
+           END-IF
+           OPEN EXTEND REGISTRY-FILE
+           IF REGISTRY-FILE-STATUS NOT = '00'
+              OPEN OUTPUT REGISTRY-FILE
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * BATCH-PROCESS - BULK FILE MODE.  READS 9-                *
+      * DIGIT PREFIXES FROM PREFIXIN ONE PER LINE AND WRITES THE *
+      * COMPLETED 10-DIGIT PERSONNUMMER TO SSNOUT.  NON-NUMERIC  *
+      * PREFIXES ARE SKIPPED AND COUNTED RATHER THAN ABORTING    *
+      * THE WHOLE RUN.  SSNOUT CARRIES A TRAILING SAMORDNINGSNUMMER*
+      * FLAG ('Y'/'N') SINCE THERE IS NO OPERATOR TO NOTICE THE   *
+      * INTERACTIVE-MODE NOTE ON AN UNATTENDED RUN.  BATCH MODE   *
+      * ALSO HAS NO OPERATOR TO ASK WHETHER A PERSON IS OVER 100  *
+      * YEARS OLD, SO OVER-100-SWITCH STAYS 'N' AND LONGFORM-OUT  *
+      * ALWAYS USES THE NEARER (UNDER-100) CENTURY.               *
+      *---------------------------------------------------------*
+       BATCH-PROCESS SECTION.
+             PERFORM CHECKPOINT-LOAD
+             OPEN INPUT PREFIX-FILE
+             IF PREFIX-FILE-STATUS NOT = '00'
+                DISPLAY 'UNABLE TO OPEN PREFIXIN, STATUS '
+                   PREFIX-FILE-STATUS
+             ELSE
+                IF CHECKPOINT-RESTART-COUNT > 0
+                   DISPLAY 'RESUMING BATCH RUN AFTER CHECKPOINT AT '
+                      'RECORD ' CHECKPOINT-RESTART-COUNT
+                   OPEN EXTEND OUTPUT-FILE
+                ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+                END-IF
+                MOVE SPACES TO OUTPUT-RECORD
+                PERFORM UNTIL
+                      BATCH-READ-COUNT >= CHECKPOINT-RESTART-COUNT
+                      OR BATCH-EOF
+                   READ PREFIX-FILE
+                      AT END MOVE 'Y' TO BATCH-EOF-SWITCH
+                   END-READ
+                   IF NOT BATCH-EOF
+                      ADD 1 TO BATCH-READ-COUNT
+                   END-IF
+                END-PERFORM
+                READ PREFIX-FILE
+                   AT END MOVE 'Y' TO BATCH-EOF-SWITCH
+                END-READ
+                PERFORM UNTIL BATCH-EOF
+                   ADD 1 TO BATCH-READ-COUNT
+                   INITIALIZE PERSNUMB, CALCSUM, PERSONNUMMER
+                   MOVE 1 TO I
+                   MOVE PREFIX-RECORD-IN TO PERSNUMB
+                   IF PERSNUMB NUMERIC
+                      PERFORM DATE-VALIDATION
+                      IF DATE-IS-VALID
+                         IF IS-SAMORDNINGSNUMMER
+                            DISPLAY 'NOTE: SAMORDNINGSNUMMER AT '
+                               'RECORD ' BATCH-READ-COUNT
+                         END-IF
+                         PERFORM CALCULATION
+                         PERFORM DUPLICATE-CHECK
+                         IF IS-DUPLICATE
+                            ADD 1 TO FAILCOUNT
+                            ADD 1 TO TOTAL-FAILED-COUNT
+                            DISPLAY 'SKIPPING DUPLICATE ISSUANCE: '
+                               PERSONNUMMER
+                            MOVE 'DUPLICATE ISSUANCE' TO
+                               REJECT-REASON
+                            MOVE PERSONNUMMER TO REJECT-VALUE
+                            PERFORM WRITE-AUDIT-RECORD
+                         ELSE
+                            PERFORM BUILD-LONG-FORM
+                            MOVE PREFIX-RECORD-IN TO PREFIX-OUT
+                            MOVE PERSONNUMMER TO PERSONNUMMER-OUT
+                            MOVE LONGFORM-PERSONNUMMER TO LONGFORM-OUT
+                            MOVE SAMORDNING-SWITCH TO
+                               SAMORDNING-FLAG-OUT
+                            WRITE OUTPUT-RECORD
+                            IF OUTPUT-FILE-STATUS NOT = '00'
+                               DISPLAY 'WARNING: WRITE TO SSNOUT '
+                                  'FAILED, STATUS ' OUTPUT-FILE-STATUS
+                            END-IF
+                            PERFORM REGISTER-ISSUANCE
+                            ADD 1 TO BATCH-WRITE-COUNT
+                            ADD 1 TO TOTAL-PROCESSED-COUNT
+                         END-IF
+                      ELSE
+                         ADD 1 TO FAILCOUNT
+                         ADD 1 TO TOTAL-FAILED-COUNT
+                         DISPLAY 'SKIPPING INVALID BIRTH DATE: '
+                            PREFIX-RECORD-IN
+                         MOVE 'INVALID BIRTH DATE' TO REJECT-REASON
+                         MOVE PREFIX-RECORD-IN TO REJECT-VALUE
+                         PERFORM WRITE-AUDIT-RECORD
+                      END-IF
+                   ELSE
+                      ADD 1 TO FAILCOUNT
+                      ADD 1 TO TOTAL-FAILED-COUNT
+                      DISPLAY 'SKIPPING NON-NUMERIC PREFIX: '
+                         PREFIX-RECORD-IN
+                      MOVE 'NON-NUMERIC PREFIX' TO REJECT-REASON
+                      MOVE PREFIX-RECORD-IN TO REJECT-VALUE
+                      PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+                   DIVIDE BATCH-READ-COUNT BY CHECKPOINT-INTERVAL
+                      GIVING CHECKPOINT-MOD-QUOT
+                      REMAINDER CHECKPOINT-MOD-REM
+                   IF CHECKPOINT-MOD-REM = 0
+                      PERFORM CHECKPOINT-WRITE
+                   END-IF
+                   READ PREFIX-FILE
+                      AT END MOVE 'Y' TO BATCH-EOF-SWITCH
+                   END-READ
+                END-PERFORM
+                CLOSE PREFIX-FILE, OUTPUT-FILE
+                PERFORM CHECKPOINT-CLEAR
+                DISPLAY 'BATCH COMPLETE - READ: ' BATCH-READ-COUNT
+                DISPLAY '                WRITTEN: ' BATCH-WRITE-COUNT
+                DISPLAY '                SKIPPED: ' TOTAL-FAILED-COUNT
+             END-IF
+       .
+
+      *---------------------------------------------------------*
+      * CHECKPOINT-LOAD - READS THE LAST CHECKPOINTED READ COUNT *
+      * AND RUNNING TALLIES FROM BATCHCKPT, IF ANY, SO BATCH-    *
+      * PROCESS KNOWS HOW MANY PREFIXIN RECORDS TO SKIP ON A     *
+      * RESTART AND RESUMES THE WRITE/PROCESSED/FAILED COUNTS    *
+      * FROM WHERE THE INTERRUPTED RUN LEFT THEM INSTEAD OF      *
+      * FROM ZERO.  A MISSING FILE OR EMPTY RECORD MEANS THIS    *
+      * IS A FRESH RUN.                                          *
+      *---------------------------------------------------------*
+       CHECKPOINT-LOAD SECTION.
+           MOVE 0 TO CHECKPOINT-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE 0 TO CHECKPOINT-READ-COUNT
+                    MOVE 0 TO CHECKPOINT-WRITE-COUNT
+                    MOVE 0 TO CHECKPOINT-PROCESSED-COUNT
+                    MOVE 0 TO CHECKPOINT-FAILED-COUNT
+              END-READ
+              MOVE CHECKPOINT-READ-COUNT TO CHECKPOINT-RESTART-COUNT
+              MOVE CHECKPOINT-WRITE-COUNT TO BATCH-WRITE-COUNT
+              MOVE CHECKPOINT-PROCESSED-COUNT TO TOTAL-PROCESSED-COUNT
+              MOVE CHECKPOINT-FAILED-COUNT TO TOTAL-FAILED-COUNT
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * CHECKPOINT-WRITE - REWRITES BATCHCKPT WITH THE READ      *
+      * COUNT AND RUNNING TALLIES AS OF THE MOST RECENT          *
+      * CHECKPOINT-INTERVAL BOUNDARY, SO AN INTERRUPTED BATCH    *
+      * RUN CAN BE RESUMED NEAR WHERE IT LEFT OFF WITH ITS       *
+      * COUNTS INTACT INSTEAD OF FROM SCRATCH.  CALLED ONCE PER  *
+      * INTERVAL RATHER THAN ONCE PER RECORD - SEE THE BATCH     *
+      * CHECKPOINT REMARKS ABOVE.                                 *
+      *---------------------------------------------------------*
+       CHECKPOINT-WRITE SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BATCH-READ-COUNT TO CHECKPOINT-READ-COUNT
+           MOVE BATCH-WRITE-COUNT TO CHECKPOINT-WRITE-COUNT
+           MOVE TOTAL-PROCESSED-COUNT TO CHECKPOINT-PROCESSED-COUNT
+           MOVE TOTAL-FAILED-COUNT TO CHECKPOINT-FAILED-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: CHECKPOINT WRITE FAILED, STATUS '
+                 CHECKPOINT-FILE-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *---------------------------------------------------------*
+      * CHECKPOINT-CLEAR - RESETS BATCHCKPT TO ZERO ONCE A BATCH *
+      * RUN REACHES END OF FILE ON ITS OWN, SO THE NEXT RUN      *
+      * STARTS FRESH INSTEAD OF SKIPPING A COMPLETED FILE.       *
+      *---------------------------------------------------------*
+       CHECKPOINT-CLEAR SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHECKPOINT-READ-COUNT
+           MOVE 0 TO CHECKPOINT-WRITE-COUNT
+           MOVE 0 TO CHECKPOINT-PROCESSED-COUNT
+           MOVE 0 TO CHECKPOINT-FAILED-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: CHECKPOINT WRITE FAILED, STATUS '
+                 CHECKPOINT-FILE-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           .
+      
+       INTERACTIVE-ENTRY SECTION.
+             INITIALIZE PERSNUMB, CALCSUM, PERSONNUMMER, FULLNUMMER
              MOVE 1 TO I
-             DISPLAY 'PLEASE ENTER FIRST 9 DIGITS OF SWEDISH SSN'
-             PERFORM ACCEPTING
+             MOVE 'C' TO ENTRY-FUNCTION
+             DISPLAY 'ENTER (C)ALCULATE NEW OR (V)ALIDATE EXISTING'
+             DISPLAY 'PERSONNUMMER? '
+             ACCEPT ENTRY-FUNCTION
+             IF FUNCTION-VALIDATE
+                DISPLAY 'PLEASE ENTER THE FULL 10 DIGIT PERSONNUMMER'
+                PERFORM VALIDATING
+             ELSE
+                DISPLAY 'PLEASE ENTER FIRST 9 DIGITS OF SWEDISH SSN'
+                PERFORM ACCEPTING
        .
 
+      *---------------------------------------------------------*
+      * VALIDATING - REVERSE VALIDATION MODE.                    *
+      * TAKES A FULL 10-DIGIT PERSONNUMMER, RE-RUNS THE SAME     *
+      * CHECK-DIGIT MATH IN CALCULATION AGAINST ITS FIRST 9      *
+      * DIGITS, AND REPORTS PASS/FAIL AGAINST THE SUPPLIED CHECK *
+      * DIGIT INSTEAD OF JUST DERIVING A NEW ONE.                *
+      *---------------------------------------------------------*
+       VALIDATING SECTION.
+          ACCEPT FULLNUMMER
+          IF FULLNUMMER NUMERIC
+             MOVE FULLPREFIX TO PERSNUMB
+             MOVE 1 TO I
+             PERFORM DATE-VALIDATION
+             IF NOT DATE-IS-VALID
+                DISPLAY 'NOTE: EMBEDDED BIRTH DATE IS NOT A VALID'
+                DISPLAY 'CALENDAR DATE OR SAMORDNINGSNUMMER.'
+             ELSE
+                IF IS-SAMORDNINGSNUMMER
+                   DISPLAY 'NOTE: THIS IS A SAMORDNINGSNUMMER'
+                END-IF
+             END-IF
+             PERFORM CALCULATION
+             DIVIDE PERSONNUMMER BY 10 GIVING VALIDATE-QUOTIENT
+                REMAINDER COMPUTED-CHECK-DIGIT
+             IF COMPUTED-CHECK-DIGIT = FULL-CHECK-DIGIT
+                DISPLAY 'VALIDATION RESULT: PASS'
+             ELSE
+                DISPLAY 'VALIDATION RESULT: FAIL - CHECK DIGIT SHOULD'
+                DISPLAY 'BE ' COMPUTED-CHECK-DIGIT ' NOT '
+                   FULL-CHECK-DIGIT
+             END-IF
+             ADD 1 TO TOTAL-PROCESSED-COUNT
+             DISPLAY 'VALIDATE ANOTHER PERSONNUMMER? N/OTHER'
+             ACCEPT KEEPRUN
+             IF KEEPRUN = 'N'
+                PERFORM 001-EXIT
+             ELSE
+                MOVE 0 TO FAILCOUNT
+                PERFORM INTERACTIVE-ENTRY
+          ELSE
+             ADD 1 TO FAILCOUNT
+             ADD 1 TO TOTAL-FAILED-COUNT
+             MOVE 'NON-NUMERIC PERSONNUMMER' TO REJECT-REASON
+             MOVE FULLNUMMER TO REJECT-VALUE
+             PERFORM WRITE-AUDIT-RECORD
+             IF FAILCOUNT > MAX-RETRY-COUNT
+                DISPLAY 'I GIVE UP'
+                PERFORM 001-EXIT
+             ELSE
+                DISPLAY 'PLEASE ENTER A 10 DIGIT NUMBER ONLY.'
+                PERFORM INTERACTIVE-ENTRY
+          .
+
        ACCEPTING SECTION.
           ACCEPT PERSNUMB
           IF PERSNUMB NUMERIC
-             PERFORM CALCULATION
+             PERFORM DATE-VALIDATION
+             IF NOT DATE-IS-VALID
+                ADD 1 TO FAILCOUNT
+                ADD 1 TO TOTAL-FAILED-COUNT
+                MOVE 'INVALID BIRTH DATE' TO REJECT-REASON
+                MOVE PERSNUMB TO REJECT-VALUE
+                PERFORM WRITE-AUDIT-RECORD
+                IF FAILCOUNT > MAX-RETRY-COUNT
+                   DISPLAY 'I GIVE UP'
+                   PERFORM 001-EXIT
+                ELSE
+                   DISPLAY 'NOT A VALID BIRTH DATE OR SAMORDNINGS-'
+                   DISPLAY 'NUMMER - PLEASE RE-ENTER.'
+                   PERFORM INTERACTIVE-ENTRY
+                END-IF
+             ELSE
+                IF IS-SAMORDNINGSNUMMER
+                   DISPLAY 'NOTE: THIS IS A SAMORDNINGSNUMMER'
+                END-IF
+                PERFORM CALCULATION
+                PERFORM DUPLICATE-CHECK
+                IF IS-DUPLICATE
+                   ADD 1 TO FAILCOUNT
+                   ADD 1 TO TOTAL-FAILED-COUNT
+                   MOVE 'DUPLICATE ISSUANCE' TO REJECT-REASON
+                   MOVE PERSONNUMMER TO REJECT-VALUE
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF FAILCOUNT > MAX-RETRY-COUNT
+                      DISPLAY 'I GIVE UP'
+                      PERFORM 001-EXIT
+                   ELSE
+                      DISPLAY 'THAT PERSONNUMMER HAS ALREADY BEEN'
+                      DISPLAY 'ISSUED - PLEASE RE-ENTER.'
+                      PERFORM INTERACTIVE-ENTRY
+                   END-IF
+                ELSE
+                   DISPLAY 'IS THIS PERSON OVER 100 YEARS OLD? '
+                      'Y/OTHER'
+                   MOVE 'N' TO OVER-100-SWITCH
+                   ACCEPT OVER-100-SWITCH
+                   PERFORM BUILD-LONG-FORM
+                   PERFORM REGISTER-ISSUANCE
+                   DISPLAY 'FULL 10 DIGIT SSN: ' SHORTFORM-DISPLAY
+                   DISPLAY 'ALSO SHOW 12 DIGIT LONG FORM? Y/OTHER'
+                   MOVE 'N' TO SHOW-LONGFORM-SWITCH
+                   ACCEPT SHOW-LONGFORM-SWITCH
+                   IF SHOW-LONGFORM
+                      DISPLAY 'LONG FORM: ' LONGFORM-PERSONNUMMER
+                   END-IF
+                   ADD 1 TO TOTAL-PROCESSED-COUNT
+                   DISPLAY 'CALCULATE ANOTHER SWEDISH SSN? N/OTHER'
+                   ACCEPT KEEPRUN
+                   IF KEEPRUN = 'N'
+                      PERFORM 001-EXIT
+                   ELSE
+                      MOVE 0 TO FAILCOUNT
+                      PERFORM INTERACTIVE-ENTRY
+                   END-IF
+                END-IF
+             END-IF
           ELSE
              ADD 1 TO FAILCOUNT
-             IF FAILCOUNT > 4
+             ADD 1 TO TOTAL-FAILED-COUNT
+             MOVE 'NON-NUMERIC PREFIX' TO REJECT-REASON
+             MOVE PERSNUMB TO REJECT-VALUE
+             PERFORM WRITE-AUDIT-RECORD
+             IF FAILCOUNT > MAX-RETRY-COUNT
                 DISPLAY 'I GIVE UP'
                 PERFORM 001-EXIT
              ELSE
                 DISPLAY 'PLEASE ENTER A 9 DIGIT NUMBER ONLY.'
-                PERFORM MENU
+                PERFORM INTERACTIVE-ENTRY
           .
 
+      *---------------------------------------------------------*
+      * DATE-VALIDATION - CHECKS THE EMBEDDED YYMMDD              *
+      * IN PERSNUMB FOR A VALID CALENDAR DATE BEFORE THE CHECKSUM *
+      * MATH RUNS, AND SEPARATELY FLAGS SAMORDNINGSNUMMER (DAY OF *
+      * BIRTH + 60) AS SUCH RATHER THAN REJECTING IT.             *
+      * NOTE: THE FEB 29 CHECK BELOW TESTS THE 2-DIGIT PN-YY      *
+      * DIRECTLY BECAUSE CENTURY IS NOT INFERRED UNTIL            *
+      * BUILD-LONG-FORM RUNS, AFTER THE CHECKSUM.  THIS IS        *
+      * CORRECT FOR ANY CENTURY THAT SHARES YY'S DIVISIBILITY BY  *
+      * 4, WHICH COVERS EVERY REALISTIC BIRTH YEAR, BUT WOULD     *
+      * MISJUDGE A YY WHOSE TRUE CENTURY IS A NON-LEAP CENTURY    *
+      * (E.G. YY=00 MEANING 2100 RATHER THAN 2000 OR 1900).       *
+      *---------------------------------------------------------*
+       DATE-VALIDATION SECTION.
+           MOVE 'Y' TO DATE-VALID-SWITCH
+           MOVE 'N' TO SAMORDNING-SWITCH
+           MOVE PN-DD TO ADJ-DD
+           IF PN-DD > 60
+              SUBTRACT 60 FROM ADJ-DD
+              MOVE 'Y' TO SAMORDNING-SWITCH
+           END-IF
+           IF PN-MM < 1 OR PN-MM > 12
+              MOVE 'N' TO DATE-VALID-SWITCH
+           ELSE
+              IF ADJ-DD < 1
+                 MOVE 'N' TO DATE-VALID-SWITCH
+              ELSE
+                 MOVE DAYS-IN-MONTH(PN-MM) TO MAX-DAY
+                 IF PN-MM = 2
+                    DIVIDE PN-YY BY 4 GIVING LEAP-QUOT
+                       REMAINDER LEAP-REM
+                    IF LEAP-REM = 0
+                       MOVE 29 TO MAX-DAY
+                    END-IF
+                 END-IF
+                 IF ADJ-DD > MAX-DAY
+                    MOVE 'N' TO DATE-VALID-SWITCH
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * BUILD-LONG-FORM - CENTURY-AWARE LONG FORM.  MUST RUN AFTER*
+      * CALCULATION HAS LEFT THE FULL 10-DIGIT RESULT IN          *
+      * PERSONNUMMER.  INFERS THE CENTURY BY COMPARING THE        *
+      * EMBEDDED YY AGAINST TODAY'S DATE, BUILDS THE 12-DIGIT     *
+      * SKATTEVERKET LONG FORM, AND SWITCHES THE SHORT-FORM       *
+      * SEPARATOR TO '+' ONCE THE PERSON HAS TURNED 100.  A 2-    *
+      * DIGIT YEAR CANNOT DISTINGUISH "RECENT" FROM "100 YEARS    *
+      * EARLIER" ON ITS OWN, SO WHEN THE CALLER HAS SET OVER-100- *
+      * SWITCH THE OLDER OF THE TWO CANDIDATE CENTURIES IS USED   *
+      * INSTEAD OF THE NEARER ONE.                                *
+      *---------------------------------------------------------*
+       BUILD-LONG-FORM SECTION.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-CCYY = TODAY-CC * 100 + TODAY-YY
+           MOVE TODAY-CC TO BIRTH-CENTURY
+           COMPUTE BIRTH-CCYY = BIRTH-CENTURY * 100 + PN-YY
+           IF BIRTH-CCYY > TODAY-CCYY
+              SUBTRACT 1 FROM BIRTH-CENTURY
+              COMPUTE BIRTH-CCYY = BIRTH-CENTURY * 100 + PN-YY
+           END-IF
+           IF PERSON-OVER-100
+              SUBTRACT 1 FROM BIRTH-CENTURY
+              COMPUTE BIRTH-CCYY = BIRTH-CENTURY * 100 + PN-YY
+           END-IF
+           COMPUTE AGE-YEARS = TODAY-CCYY - BIRTH-CCYY
+           IF TODAY-MM < PN-MM
+              SUBTRACT 1 FROM AGE-YEARS
+           ELSE
+              IF TODAY-MM = PN-MM AND TODAY-DD < ADJ-DD
+                 SUBTRACT 1 FROM AGE-YEARS
+              END-IF
+           END-IF
+           MOVE BIRTH-CENTURY TO LF-CENTURY
+           MOVE PN-YY TO LF-YY
+           MOVE PN-MM TO LF-MM
+           MOVE PN-DD TO LF-DD
+           DIVIDE PERSONNUMMER BY 10000 GIVING LONGFORM-QUOTIENT
+              REMAINDER LF-SERIAL
+           DIVIDE PERSONNUMMER BY 10000 GIVING SF-YYMMDD
+              REMAINDER SF-SERIAL
+           IF AGE-YEARS > 99
+              MOVE '+' TO SF-SEP
+           ELSE
+              MOVE '-' TO SF-SEP
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * DUPLICATE-CHECK - SCANS REGISTRY-TABLE FOR A PERSONNUMMER*
+      * THAT HAS ALREADY BEEN ISSUED.  MUST RUN AFTER CALCULATION*
+      * HAS LEFT THE FULL 10-DIGIT RESULT IN PERSONNUMMER.       *
+      *---------------------------------------------------------*
+       DUPLICATE-CHECK SECTION.
+           MOVE 'N' TO DUPLICATE-SWITCH
+           MOVE 1 TO REGISTRY-SUBSCRIPT
+           PERFORM UNTIL REGISTRY-SUBSCRIPT > REGISTRY-ENTRY-COUNT
+              IF REGISTRY-ENTRY(REGISTRY-SUBSCRIPT) = PERSONNUMMER
+                 MOVE 'Y' TO DUPLICATE-SWITCH
+              END-IF
+              ADD 1 TO REGISTRY-SUBSCRIPT
+           END-PERFORM
+           .
+
+      *---------------------------------------------------------*
+      * REGISTER-ISSUANCE - RECORDS A NEWLY ISSUED PERSONNUMMER  *
+      * BOTH IN REGISTRY-TABLE (FOR THE REST OF THIS RUN) AND ON *
+      * REGISTRY ITSELF (FOR FUTURE RUNS).                       *
+      *---------------------------------------------------------*
+       REGISTER-ISSUANCE SECTION.
+           IF REGISTRY-ENTRY-COUNT < 2000
+              ADD 1 TO REGISTRY-ENTRY-COUNT
+              MOVE PERSONNUMMER TO REGISTRY-ENTRY(REGISTRY-ENTRY-COUNT)
+           ELSE
+              IF NOT REGISTRY-TABLE-FULL
+                 DISPLAY 'WARNING: REGISTRY-TABLE IS FULL AT 2000 '
+                    'ENTRIES - REMAINING REGISTRY RECORDS WILL '
+                    'NOT BE CHECKED IN MEMORY.'
+                 MOVE 'Y' TO REGISTRY-FULL-SWITCH
+              END-IF
+           END-IF
+           MOVE PERSONNUMMER TO REGISTRY-RECORD-IN
+           WRITE REGISTRY-RECORD-IN
+           IF REGISTRY-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: WRITE TO REGISTRY FAILED, STATUS '
+                 REGISTRY-FILE-STATUS
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * WRITE-AUDIT-RECORD - APPENDS ONE ENTRY TO AUDITLOG FOR   *
+      * EVERY REJECTED INPUT, SO A BATCH RUN LEAVES A TRAIL OF   *
+      * WHAT WAS ACTUALLY KEYED OR READ INSTEAD OF JUST A COUNT. *
+      * CALLER SETS REJECT-REASON AND REJECT-VALUE BEFORE    *
+      * PERFORMING THIS SECTION.                                 *
+      *---------------------------------------------------------*
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE SPACES TO AUDIT-RECORD
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE RUN-MODE TO AUDIT-SOURCE
+           MOVE REJECT-REASON TO AUDIT-REASON
+           MOVE REJECT-VALUE TO AUDIT-VALUE
+           WRITE AUDIT-RECORD
+           IF AUDIT-FILE-STATUS NOT = '00'
+              DISPLAY 'WARNING: WRITE TO AUDITLOG FAILED, STATUS '
+                 AUDIT-FILE-STATUS
+           END-IF
+           .
+
+      *---------------------------------------------------------*
+      * CALCULATION - PURE CHECK-DIGIT MATH, SHARED BY BOTH THE  *
+      * INTERACTIVE ACCEPTING SECTION AND BATCH-PROCESS.  TAKES  *
+      * THE 9-DIGIT PREFIX IN PERSNUMB/NUMB AND LEAVES THE FULL  *
+      * 10-DIGIT RESULT IN PERSONNUMMER.                         *
+      *---------------------------------------------------------*
        CALCULATION SECTION.
           PERFORM UNTIL I > 9
              ADD NUMB(I) TO PERSONNUMMER
@@ -55,21 +1024,27 @@
              SUBTRACT 10 FROM CALCSUM
           END-PERFORM
           SUBTRACT CALCSUM FROM PERSONNUMMER
-          DISPLAY 'FULL 10 DIGIT SSN: ' PERSONNUMMER
-          DISPLAY 'CALCULATE ANOTHER SWEDISH SSN? N/OTHER'
-          ACCEPT KEEPRUN
-          IF KEEPRUN = 'N'
-             PERFORM 001-EXIT
-          ELSE
-             MOVE 0 TO FAILCOUNT
-             PERFORM MENU
-          GOBACK
           .
-
-        GOBACK
-        .
-        001-EXIT.
+      
+      *---------------------------------------------------------*
+      * 001-EXIT - SOLE PROGRAM TERMINATION POINT.  GIVEN ITS OWN*
+      * SECTION SO THAT PERFORM CALCULATION (A SECTION-SCOPED    *
+      * PERFORM) RETURNS PROPERLY INSTEAD OF FALLING THROUGH     *
+      * INTO STOP RUN.                                           *
+      *---------------------------------------------------------*
+       001-EXIT SECTION.
+           CLOSE AUDIT-FILE
+           CLOSE REGISTRY-FILE
+           ACCEPT RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-END-TIME FROM TIME
+           DISPLAY '==========================================='
+           DISPLAY 'END OF RUN SUMMARY'
+           DISPLAY 'STARTED  : ' RUN-START-DATE ' ' RUN-START-TIME
+           DISPLAY 'ENDED    : ' RUN-END-DATE ' ' RUN-END-TIME
+           DISPLAY 'PROCESSED: ' TOTAL-PROCESSED-COUNT
+           DISPLAY 'FAILED   : ' TOTAL-FAILED-COUNT
+           DISPLAY '==========================================='
            DISPLAY 'EXITING.'
            STOP RUN.
-
+      
            END PROGRAM RECURSIVE.
